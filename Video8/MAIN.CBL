@@ -1,29 +1,167 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOUND-EFFECTS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT display-config ASSIGN TO "config/display.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS display-config-status.
+
+           SELECT error-log ASSIGN TO "logs/error.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS error-log-status.
+
+           SELECT settings-file ASSIGN TO "data/settings.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS settings-status.
+
+           SELECT messages-config ASSIGN TO "config/messages.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS messages-config-status.
+
+           SELECT usage-report ASSIGN TO "reports/usage.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS usage-report-status.
+
+           SELECT keymap-config ASSIGN TO "config/keymap.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS keymap-config-status.
+
+           SELECT macro-config ASSIGN TO "config/macro.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS macro-config-status.
+
+           SELECT macro-file ASSIGN TO "data/macro.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS macro-status.
+
+           SELECT idle-config ASSIGN TO "config/idle.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS idle-config-status.
+
        DATA DIVISION.
        FILE SECTION.
+           FD display-config.
+           01 display-config-line PIC X(40).
+
+           FD error-log.
+           01 error-log-record PIC X(200).
+
+           FD settings-file.
+           01 settings-line PIC X(20).
+
+           FD messages-config.
+           01 messages-config-line PIC X(40).
+
+           FD usage-report.
+           01 usage-report-line PIC X(80).
+
+           FD keymap-config.
+           01 keymap-config-line PIC X(10).
+
+           FD macro-config.
+           01 macro-config-line PIC X(10).
+
+           FD macro-file.
+           01 macro-file-line PIC X(20).
+
+           FD idle-config.
+           01 idle-config-line PIC X(10).
+
        WORKING-STORAGE SECTION.
            77 WINDOW_TITLE PIC X(20) VALUE Z"Sound Effects".
            77 WINDOW_WIDTH USAGE BINARY-INT VALUE 800.
            77 WINDOW_HEIGHT USAGE BINARY-INT VALUE 600.
+           77 window-title-len USAGE BINARY-INT VALUE 0.
+
+           77 display-config-status PIC X(02) VALUE "00".
+           77 error-log-status PIC X(02) VALUE "00".
+           77 error-timestamp PIC X(21).
+           77 settings-status PIC X(02) VALUE "00".
+           77 settings-numeric PIC 9(03) VALUE 0.
+           77 messages-config-status PIC X(02) VALUE "00".
+           77 usage-report-status PIC X(02) VALUE "00".
+           77 keymap-config-status PIC X(02) VALUE "00".
+           77 macro-config-status PIC X(02) VALUE "00".
+           77 macro-status PIC X(02) VALUE "00".
+           77 MACRO-MODE PIC X(10) VALUE "OFF".
+           77 macro-file-open PIC X(01) VALUE "N".
+           77 macro-scancode-disp PIC 9(05).
+           77 macro-event-type PIC X(01) VALUE "D".
+           77 macro-frames-disp PIC 9(07).
+           77 macro-idle-frames USAGE BINARY-INT VALUE 0.
+           77 macro-playback-wait USAGE BINARY-INT VALUE 0.
+           77 macro-pending-event PIC X(01) VALUE "N".
+           77 idle-config-status PIC X(02) VALUE "00".
+
+           77 bounce-count USAGE BINARY-INT VALUE 0.
+           77 color-change-count USAGE BINARY-INT VALUE 0.
+           77 session-start-time PIC X(21).
+           77 session-end-time PIC X(21).
+           77 session-start-secs USAGE BINARY-INT VALUE 0.
+           77 SESSION-STARTED PIC X(01) VALUE "N".
+           77 session-end-secs USAGE BINARY-INT VALUE 0.
+           77 session-duration-secs USAGE BINARY-INT VALUE 0.
+           77 report-bounce-disp PIC 9(05).
+           77 report-color-disp PIC 9(05).
+           77 report-duration-disp PIC 9(05).
+
+           77 MESSAGE-MAX USAGE BINARY-INT VALUE 10.
+           77 MESSAGE-INTERVAL-FRAMES USAGE BINARY-INT VALUE 180.
+           01 message-table.
+             05 message-entry OCCURS 10 TIMES.
+               10 message-line PIC X(41).
+           77 message-count USAGE BINARY-INT VALUE 0.
+           77 message-index USAGE BINARY-INT VALUE 1.
+           77 message-timer USAGE BINARY-INT VALUE 0.
+           77 message-len USAGE BINARY-INT VALUE 0.
+
+           77 DISPLAY-INDEX USAGE BINARY-INT VALUE 0.
+           77 FULLSCREEN-FLAG USAGE BINARY-INT VALUE 0.
+           77 window-pos-x USAGE BINARY-INT VALUE 0.
+           77 window-pos-y USAGE BINARY-INT VALUE 0.
+           77 window-flags USAGE BINARY-INT VALUE 0.
 
            77 SDL_INIT_EVERYTHING USAGE UNSIGNED-INT VALUE 62001.
            77 IMG_INIT_PNG USAGE BINARY-INT VALUE 2.
            77 MIX_INIT_OGG USAGE BINARY-INT VALUE 16.
            77 SDL_WINDOWPOS_CENTERED USAGE UNSIGNED-INT VALUE 805240832.
+           77 SDL_WINDOW_FULLSCREEN_DESKTOP USAGE BINARY-INT VALUE 4097.
            77 MIX_DEFAULT_FREQUENCY USAGE BINARY-INT VALUE 44100.
            77 MIX_DEFAULT_FORMAT USAGE BINARY-INT VALUE 32784.
            77 MIX_DEFAULT_CHANNELS USAGE BINARY-INT VALUE 2.
 
            77 SDL_QUIT USAGE BINARY-INT VALUE 256.
+           77 SDL_WINDOWEVENT USAGE BINARY-INT VALUE 512.
+           77 SDL_WINDOWEVENT_RESIZED USAGE BINARY-INT VALUE 5.
+           77 SDL_WINDOW_RESIZABLE USAGE BINARY-INT VALUE 32.
+           77 SDL_CONTROLLERAXISMOTION USAGE BINARY-INT VALUE 1616.
+           77 SDL_CONTROLLERBUTTONDOWN USAGE BINARY-INT VALUE 1617.
+           77 SDL_CONTROLLERBUTTONUP USAGE BINARY-INT VALUE 1618.
+           77 SDL_PAD_BUTTON_UP USAGE BINARY-INT VALUE 11.
+           77 SDL_PAD_BUTTON_DOWN USAGE BINARY-INT VALUE 12.
+           77 SDL_PAD_BUTTON_LEFT USAGE BINARY-INT VALUE 13.
+           77 SDL_PAD_BUTTON_RIGHT USAGE BINARY-INT VALUE 14.
+           77 SDL_CONTROLLER_AXIS_LEFTX USAGE BINARY-INT VALUE 0.
+           77 SDL_CONTROLLER_AXIS_LEFTY USAGE BINARY-INT VALUE 1.
+           77 SDL_PAD_AXIS_DEADZONE USAGE BINARY-SHORT VALUE 8000.
            77 SDL_KEYDOWN USAGE BINARY-INT VALUE 768.
+           77 SDL_KEYUP USAGE BINARY-INT VALUE 769.
            77 SDL_SCANCODE_ESCAPE USAGE BINARY-INT VALUE 41.
            77 SDL_SCANCODE_SPACE USAGE BINARY-INT VALUE 44.
            77 SDL_SCANCODE_RIGHT USAGE BINARY-INT VALUE 80.
            77 SDL_SCANCODE_LEFT USAGE BINARY-INT VALUE 81.
            77 SDL_SCANCODE_DOWN USAGE BINARY-INT VALUE 82.
            77 SDL_SCANCODE_UP USAGE BINARY-INT VALUE 83.
+           77 SDL_SCANCODE_F12 USAGE BINARY-INT VALUE 69.
+           77 SDL_SCANCODE_P USAGE BINARY-INT VALUE 19.
+
+           77 SDL_PIXELFORMAT_RGBA32 USAGE UNSIGNED-INT VALUE 376840196.
+           77 SCREENSHOT-RMASK USAGE UNSIGNED-INT VALUE 255.
+           77 SCREENSHOT-GMASK USAGE UNSIGNED-INT VALUE 65280.
+           77 SCREENSHOT-BMASK USAGE UNSIGNED-INT VALUE 16711680.
+           77 SCREENSHOT-AMASK USAGE UNSIGNED-INT VALUE 4278190080.
 
            77 error-ptr USAGE POINTER VALUE NULL.
            77 sdl-window USAGE POINTER VALUE NULL.
@@ -35,13 +173,42 @@
            77 text-image USAGE POINTER VALUE NULL.
            77 sprite-image USAGE POINTER VALUE NULL.
            77 keystate-ptr USAGE POINTER VALUE NULL.
+           77 controller-ptr USAGE POINTER VALUE NULL.
+           77 pad-up USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           77 pad-down USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           77 pad-left USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           77 pad-right USAGE BINARY-CHAR UNSIGNED VALUE 0.
            77 sdl-sound USAGE POINTER VALUE NULL.
            77 cobol-sound USAGE POINTER VALUE NULL.
+           77 music-ptr USAGE POINTER VALUE NULL.
+           77 sound-volume USAGE BINARY-INT VALUE 128.
+           77 screenshot-surf USAGE POINTER VALUE NULL.
+
+           77 screenshot-pitch USAGE BINARY-INT VALUE 0.
+           77 screenshot-timestamp PIC X(21).
+           77 screenshot-filename PIC X(50).
+           77 screenshot-filename-len USAGE BINARY-INT VALUE 0.
+           77 SCREENSHOT-BUFFER-BYTES USAGE BINARY-INT VALUE 8294400.
+           77 screenshot-req-bytes USAGE BINARY-INT VALUE 0.
+           77 screenshot-width-disp PIC 9(05).
+           77 screenshot-height-disp PIC 9(05).
+           01 screenshot-pixel-buff.
+             05 screenshot-pixel-arr USAGE
+                 BINARY-CHAR UNSIGNED OCCURS 8294400 TIMES.
 
            77 playing USAGE BINARY-INT VALUE 1.
+           77 PAUSED USAGE BINARY-INT VALUE 0.
            77 return-value USAGE BINARY-INT VALUE 0.
 
+           77 idle-timer USAGE BINARY-INT VALUE 0.
+           77 IDLE-THRESHOLD-FRAMES USAGE BINARY-INT VALUE 600.
+           77 ATTRACT-MODE USAGE BINARY-INT VALUE 0.
+           77 ATTRACT-VEL-MULTIPLIER USAGE BINARY-INT VALUE 2.
+           77 attract-color-timer USAGE BINARY-INT VALUE 0.
+           77 ATTRACT-COLOR-INTERVAL-FRAMES USAGE BINARY-INT VALUE 90.
+
            77 error-message PIC X(50).
+           77 error-code PIC 9(04) VALUE 0.
            77 error-buff-len USAGE UNSIGNED-INT VALUE 1.
            01 error-buff BASED.
                05 error-buff-arr USAGE
@@ -63,6 +230,33 @@
                10 keyboard-event-sym USAGE BINARY-INT.
                10 keyboard-event-mod USAGE BINARY-SHORT UNSIGNED.
                10 keyboard-event-unused USAGE BINARY-INT UNSIGNED.
+             05 window-event REDEFINES sdl-event-default.
+               10 window-event-type USAGE BINARY-INT UNSIGNED.
+               10 window-event-timestamp USAGE BINARY-INT UNSIGNED.
+               10 window-event-windowID USAGE BINARY-INT UNSIGNED.
+               10 window-event-event USAGE BINARY-CHAR UNSIGNED.
+               10 window-event-padding1 USAGE BINARY-CHAR UNSIGNED.
+               10 window-event-padding2 USAGE BINARY-CHAR UNSIGNED.
+               10 window-event-padding3 USAGE BINARY-CHAR UNSIGNED.
+               10 window-event-data1 USAGE BINARY-INT.
+               10 window-event-data2 USAGE BINARY-INT.
+             05 controller-button-event REDEFINES sdl-event-default.
+               10 controller-button-type USAGE BINARY-INT UNSIGNED.
+               10 controller-button-timestamp USAGE BINARY-INT UNSIGNED.
+               10 controller-button-which USAGE BINARY-INT.
+               10 controller-button-button USAGE BINARY-CHAR UNSIGNED.
+               10 controller-button-state USAGE BINARY-CHAR UNSIGNED.
+               10 controller-button-padding1 USAGE BINARY-CHAR UNSIGNED.
+               10 controller-button-padding2 USAGE BINARY-CHAR UNSIGNED.
+             05 controller-axis-event REDEFINES sdl-event-default.
+               10 controller-axis-type USAGE BINARY-INT UNSIGNED.
+               10 controller-axis-timestamp USAGE BINARY-INT UNSIGNED.
+               10 controller-axis-which USAGE BINARY-INT.
+               10 controller-axis-axis USAGE BINARY-CHAR UNSIGNED.
+               10 controller-axis-padding1 USAGE BINARY-CHAR UNSIGNED.
+               10 controller-axis-padding2 USAGE BINARY-CHAR UNSIGNED.
+               10 controller-axis-padding3 USAGE BINARY-CHAR UNSIGNED.
+               10 controller-axis-value USAGE BINARY-SHORT.
 
            01 keystate BASED.
                05 keystate-arr USAGE
@@ -91,6 +285,13 @@
              05 text-rect-y USAGE BINARY-INT VALUE 0.
              05 text-rect-w USAGE BINARY-INT VALUE 0.
              05 text-rect-h USAGE BINARY-INT VALUE 0.
+
+           77 loading-image USAGE POINTER VALUE NULL.
+           01 loading-rect.
+             05 loading-rect-x USAGE BINARY-INT VALUE 0.
+             05 loading-rect-y USAGE BINARY-INT VALUE 0.
+             05 loading-rect-w USAGE BINARY-INT VALUE 0.
+             05 loading-rect-h USAGE BINARY-INT VALUE 0.
            
            77 sprite-vel USAGE BINARY-INT VALUE 5.
            01 sprite-rect.
@@ -103,11 +304,18 @@
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-SDL.
            PERFORM LOAD-MEDIA.
+           PERFORM START-SESSION.
 
            PERFORM UNTIL playing EQUALS 0
                PERFORM CHECK-INPUT
-               PERFORM UPDATE-TEXT
-               PERFORM UPDATE-SPRITE
+
+               IF PAUSED EQUALS 0 THEN
+                   PERFORM UPDATE-IDLE-STATE
+                   PERFORM UPDATE-TEXT
+                   PERFORM UPDATE-SPRITE
+                   PERFORM ADVANCE-MESSAGE
+               END-IF
+
                PERFORM DRAW-ALL
 
                CALL "SDL_Delay" USING
@@ -117,6 +325,11 @@
            END-PERFORM.
 
        INITIALIZE-SDL.
+           PERFORM LOAD-CONFIG.
+           PERFORM LOAD-IDLE-CONFIG.
+           PERFORM LOAD-KEYMAP.
+           PERFORM LOAD-MACRO-MODE.
+
            CALL "SDL_Init" USING
                BY VALUE SDL_INIT_EVERYTHING
                RETURNING return-value
@@ -124,6 +337,7 @@
 
            IF return-value NOT EQUALS 0 THEN
                MOVE "Error initializing SDL2" TO error-message
+               MOVE 1001 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -134,6 +348,7 @@
 
            IF return-value NOT EQUAL IMG_INIT_PNG THEN
                MOVE "Error initializing SDL2_image" TO error-message
+               MOVE 1002 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -141,6 +356,7 @@
 
            IF return-value NOT EQUALS 0 THEN
                MOVE "Error initializing SDL_ttf" TO error-message
+               MOVE 1003 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -151,6 +367,7 @@
 
            IF return-value NOT EQUAL MIX_INIT_OGG THEN
                MOVE "Error initializing SDL2_mixer" TO error-message
+               MOVE 1004 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -164,21 +381,34 @@
 
            IF return-value NOT EQUALS 0 THEN
                MOVE "Error opening Audio" TO error-message
+               MOVE 1005 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
+           COMPUTE window-pos-x =
+               SDL_WINDOWPOS_CENTERED + DISPLAY-INDEX.
+           COMPUTE window-pos-y =
+               SDL_WINDOWPOS_CENTERED + DISPLAY-INDEX.
+
+           MOVE SDL_WINDOW_RESIZABLE TO window-flags.
+           IF FULLSCREEN-FLAG EQUAL 1 THEN
+               COMPUTE window-flags = SDL_WINDOW_RESIZABLE +
+                   SDL_WINDOW_FULLSCREEN_DESKTOP
+           END-IF.
+
            CALL "SDL_CreateWindow" USING
                BY CONTENT WINDOW_TITLE
-               BY VALUE SDL_WINDOWPOS_CENTERED
-               BY VALUE SDL_WINDOWPOS_CENTERED
+               BY VALUE window-pos-x
+               BY VALUE window-pos-y
                BY VALUE WINDOW_WIDTH
                BY VALUE WINDOW_HEIGHT
-               BY VALUE 0
+               BY VALUE window-flags
                RETURNING sdl-window
            END-CALL.
 
            IF sdl-window EQUALS NULL THEN
                MOVE "Error creating Window" TO error-message
+               MOVE 1010 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -191,6 +421,7 @@
 
            IF sdl-renderer EQUALS NULL THEN
                MOVE "Error creating Renderer" TO error-message
+               MOVE 1011 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -201,6 +432,7 @@
 
            IF icon-surf EQUALS NULL THEN
                MOVE "Error loading Surface" TO error-message
+               MOVE 1021 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -221,9 +453,326 @@
            END-CALL.
            SET ADDRESS OF keystate TO keystate-ptr.
 
+           CALL "SDL_IsGameController" USING
+               BY VALUE 0
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUAL 0 THEN
+               CALL "SDL_GameControllerOpen" USING
+                   BY VALUE 0
+                   RETURNING controller-ptr
+               END-CALL
+           END-IF.
+
+           PERFORM LOAD-SETTINGS.
+
+           EXIT.
+
+       LOAD-SETTINGS.
+           OPEN INPUT settings-file.
+
+           IF settings-status EQUAL "00" THEN
+               READ settings-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE bg-color-r = FUNCTION NUMVAL
+                           (FUNCTION TRIM(settings-line))
+               END-READ
+
+               READ settings-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE bg-color-g = FUNCTION NUMVAL
+                           (FUNCTION TRIM(settings-line))
+               END-READ
+
+               READ settings-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE bg-color-b = FUNCTION NUMVAL
+                           (FUNCTION TRIM(settings-line))
+               END-READ
+
+               READ settings-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE bg-color-a = FUNCTION NUMVAL
+                           (FUNCTION TRIM(settings-line))
+               END-READ
+
+               READ settings-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE sound-volume = FUNCTION NUMVAL
+                           (FUNCTION TRIM(settings-line))
+               END-READ
+
+               CLOSE settings-file
+           END-IF.
+
+           CALL "SDL_SetRenderDrawColor" USING
+               BY VALUE sdl-renderer
+               BY VALUE bg-color-r
+               BY VALUE bg-color-g
+               BY VALUE bg-color-b
+               BY VALUE bg-color-a
+               RETURNING return-value
+           END-CALL.
+
+           EXIT.
+
+       SAVE-SETTINGS.
+           OPEN OUTPUT settings-file.
+
+           MOVE bg-color-r TO settings-numeric.
+           MOVE settings-numeric TO settings-line.
+           WRITE settings-line.
+
+           MOVE bg-color-g TO settings-numeric.
+           MOVE settings-numeric TO settings-line.
+           WRITE settings-line.
+
+           MOVE bg-color-b TO settings-numeric.
+           MOVE settings-numeric TO settings-line.
+           WRITE settings-line.
+
+           MOVE bg-color-a TO settings-numeric.
+           MOVE settings-numeric TO settings-line.
+           WRITE settings-line.
+
+           MOVE sound-volume TO settings-numeric.
+           MOVE settings-numeric TO settings-line.
+           WRITE settings-line.
+
+           CLOSE settings-file.
+
+           EXIT.
+
+       LOAD-CONFIG.
+           OPEN INPUT display-config.
+
+           IF display-config-status EQUAL "00" THEN
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE display-config-line(1:20) TO WINDOW_TITLE
+                       COMPUTE window-title-len = FUNCTION LENGTH
+                           (FUNCTION TRIM(WINDOW_TITLE)) + 1
+                       IF window-title-len IS LESS THAN OR EQUAL TO 20
+                           MOVE X"00" TO
+                               WINDOW_TITLE(window-title-len:1)
+                       END-IF
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WINDOW_WIDTH = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WINDOW_HEIGHT = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE DISPLAY-INDEX = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE FULLSCREEN-FLAG = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               CLOSE display-config
+           END-IF.
+
+           EXIT.
+
+       LOAD-IDLE-CONFIG.
+           OPEN INPUT idle-config.
+
+           IF idle-config-status EQUAL "00" THEN
+               READ idle-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE IDLE-THRESHOLD-FRAMES = FUNCTION NUMVAL
+                           (FUNCTION TRIM(idle-config-line)) * 60
+               END-READ
+
+               READ idle-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE ATTRACT-COLOR-INTERVAL-FRAMES =
+                           FUNCTION NUMVAL
+                           (FUNCTION TRIM(idle-config-line)) * 60
+               END-READ
+
+               READ idle-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE ATTRACT-VEL-MULTIPLIER = FUNCTION NUMVAL
+                           (FUNCTION TRIM(idle-config-line))
+               END-READ
+
+               CLOSE idle-config
+           END-IF.
+
+           EXIT.
+
+       LOAD-KEYMAP.
+           OPEN INPUT keymap-config.
+
+           IF keymap-config-status EQUAL "00" THEN
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_ESCAPE = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_SPACE = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_RIGHT = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_LEFT = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_DOWN = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_UP = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_F12 = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               READ keymap-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE SDL_SCANCODE_P = FUNCTION NUMVAL
+                           (FUNCTION TRIM(keymap-config-line))
+               END-READ
+
+               CLOSE keymap-config
+           END-IF.
+
+           EXIT.
+
+       LOAD-MACRO-MODE.
+           OPEN INPUT macro-config.
+
+           IF macro-config-status EQUAL "00" THEN
+               READ macro-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(macro-config-line)
+                           TO MACRO-MODE
+               END-READ
+
+               CLOSE macro-config
+           END-IF.
+
+           IF MACRO-MODE EQUAL "RECORD" THEN
+               OPEN OUTPUT macro-file
+               MOVE "Y" TO macro-file-open
+           END-IF.
+
+           IF MACRO-MODE EQUAL "PLAYBACK" THEN
+               OPEN INPUT macro-file
+               IF macro-status EQUAL "00" THEN
+                   MOVE "Y" TO macro-file-open
+               ELSE
+                   MOVE "OFF" TO MACRO-MODE
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       START-SESSION.
+           MOVE FUNCTION CURRENT-DATE TO session-start-time.
+
+           COMPUTE session-start-secs =
+               FUNCTION NUMVAL(session-start-time(9:2)) * 3600
+               + FUNCTION NUMVAL(session-start-time(11:2)) * 60
+               + FUNCTION NUMVAL(session-start-time(13:2)).
+
+           MOVE "Y" TO SESSION-STARTED.
+
            EXIT.
 
        LOAD-MEDIA.
+           CALL "TTF_OpenFont" USING
+               BY REFERENCE Z"fonts/freesansbold.ttf"
+               BY VALUE font-size
+               RETURNING font-ptr
+           END-CALL.
+
+           IF font-ptr EQUALS NULL THEN
+               MOVE "Error creating Font" TO error-message
+               MOVE 1012 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           PERFORM SHOW-LOADING-SCREEN.
+
            CALL "IMG_LoadTexture" USING
                BY VALUE SDL-RENDERER
                BY REFERENCE Z"images/background.png"
@@ -232,36 +781,105 @@
 
            IF background EQUALS NULL THEN
                MOVE "Error loading Texture" TO error-message
+               MOVE 1020 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
-           CALL "TTF_OpenFont" USING
-               BY REFERENCE Z"fonts/freesansbold.ttf"
-               BY VALUE font-size
-               RETURNING font-ptr
+           PERFORM SHOW-LOADING-SCREEN.
+
+           PERFORM LOAD-MESSAGES.
+           PERFORM RENDER-MESSAGE.
+
+           CALL "IMG_LoadTexture" USING
+               BY VALUE SDL-RENDERER
+               BY REFERENCE Z"images/COBOL-logo.png"
+               RETURNING sprite-image
            END-CALL.
 
-           IF font-ptr EQUALS NULL THEN
-               MOVE "Error creating Font" TO error-message
+           IF sprite-image EQUALS NULL THEN
+               MOVE "Error loading Texture" TO error-message
+               MOVE 1020 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           CALL "SDL_QueryTexture" USING
+               BY VALUE sprite-image
+               BY REFERENCE NULL
+               BY REFERENCE NULL
+               BY REFERENCE sprite-rect-w
+               BY REFERENCE sprite-rect-h
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUALS 0 THEN
+               MOVE "Error querying Texture" TO error-message
+               MOVE 1040 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           PERFORM SHOW-LOADING-SCREEN.
+
+           CALL "Mix_LoadWAV" USING
+               BY REFERENCE Z"sounds/SDL.ogg"
+               RETURNING sdl-sound
+           END-CALL.
+
+           IF sdl-sound EQUALS NULL THEN
+               MOVE "Error loading Chunk" TO error-message
+               MOVE 1022 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
+           CALL "Mix_LoadWAV" USING
+               BY REFERENCE Z"sounds/COBOL.ogg"
+               RETURNING cobol-sound
+           END-CALL.
+
+           IF cobol-sound EQUALS NULL THEN
+               MOVE "Error loading Chunk" TO error-message
+               MOVE 1022 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           PERFORM APPLY-VOLUME.
+           PERFORM PLAY-MUSIC.
+
+           IF loading-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE loading-image
+                   RETURNING return-value
+               END-CALL
+               SET loading-image TO NULL
+           END-IF.
+
+           EXIT.
+
+       SHOW-LOADING-SCREEN.
+           IF loading-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE loading-image
+                   RETURNING return-value
+               END-CALL
+               SET loading-image TO NULL
+           END-IF.
+
            CALL "TTF_RenderText_Blended" USING
                BY VALUE font-ptr
-               BY REFERENCE Z"COBOL"
+               BY REFERENCE Z"Loading..."
                BY VALUE font-color
                RETURNING text-surface
            END-CALL.
 
            IF text-surface EQUALS NULL THEN
-               MOVE "Error creating text Surface" TO error-message
+               MOVE "Error creating Surface" TO error-message
+               MOVE 1030 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
            CALL "SDL_CreateTextureFromSurface" USING
                BY VALUE sdl-renderer
                BY VALUE text-surface
-               RETURNING text-image
+               RETURNING loading-image
            END-CALL.
 
            CALL "SDL_FreeSurface" USING
@@ -270,74 +888,221 @@
            END-CALL.
            SET text-surface TO NULL.
 
-           IF text-image EQUALS NULL THEN
-               MOVE "Error creating Texture from Surface"
-               TO error-message
+           IF loading-image EQUALS NULL THEN
+               MOVE "Error creating Texture" TO error-message
+               MOVE 1032 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
            CALL "SDL_QueryTexture" USING
-               BY VALUE text-image
+               BY VALUE loading-image
                BY REFERENCE NULL
                BY REFERENCE NULL
-               BY REFERENCE text-rect-w
-               BY REFERENCE text-rect-h
+               BY REFERENCE loading-rect-w
+               BY REFERENCE loading-rect-h
                RETURNING return-value
            END-CALL.
 
-           IF return-value NOT EQUALS 0 THEN
-               MOVE "Error querying Texture" TO error-message
+           COMPUTE loading-rect-x =
+               (WINDOW_WIDTH - loading-rect-w) / 2.
+           COMPUTE loading-rect-y =
+               (WINDOW_HEIGHT - loading-rect-h) / 2.
+
+           CALL "SDL_RenderClear" USING
+               BY VALUE sdl-renderer
+               RETURNING return-value
+           END-CALL.
+
+           CALL "SDL_RenderCopy" USING
+               BY VALUE sdl-renderer
+               BY VALUE loading-image
+               BY REFERENCE NULL
+               BY REFERENCE loading-rect
+               RETURNING return-value
+           END-CALL.
+
+           CALL "SDL_RenderPresent" USING
+               BY VALUE sdl-renderer
+               RETURNING return-value
+           END-CALL.
+
+           EXIT.
+
+       APPLY-VOLUME.
+           CALL "Mix_VolumeChunk" USING
+               BY VALUE sdl-sound
+               BY VALUE sound-volume
+               RETURNING return-value
+           END-CALL.
+
+           CALL "Mix_VolumeChunk" USING
+               BY VALUE cobol-sound
+               BY VALUE sound-volume
+               RETURNING return-value
+           END-CALL.
+
+           CALL "Mix_VolumeMusic" USING
+               BY VALUE sound-volume
+               RETURNING return-value
+           END-CALL.
+
+           EXIT.
+
+       PLAY-MUSIC.
+           CALL "Mix_LoadMUS" USING
+               BY REFERENCE Z"sounds/ambient.ogg"
+               RETURNING music-ptr
+           END-CALL.
+
+           IF music-ptr EQUALS NULL THEN
+               PERFORM LOG-MUSIC-WARNING
+           ELSE
+               CALL "Mix_PlayMusic" USING
+                   BY VALUE music-ptr
+                   BY VALUE -1
+                   RETURNING return-value
+               END-CALL
+           END-IF.
+
+           EXIT.
+
+       LOG-MUSIC-WARNING.
+           MOVE FUNCTION CURRENT-DATE TO error-timestamp.
+
+           OPEN EXTEND error-log.
+           IF error-log-status EQUAL "35" THEN
+               OPEN OUTPUT error-log
+           END-IF.
+
+           MOVE SPACES TO error-log-record.
+           STRING error-timestamp(1:8) "-" error-timestamp(9:6) " "
+               "[1023] Background music not loaded, "
+               "continuing without it"
+               DELIMITED BY SIZE INTO error-log-record
+           END-STRING.
+
+           WRITE error-log-record.
+
+           CLOSE error-log.
+
+           EXIT.
+
+       LOAD-MESSAGES.
+           OPEN INPUT messages-config.
+
+           IF messages-config-status EQUAL "00" THEN
+               PERFORM WITH TEST AFTER UNTIL messages-config-status
+                   NOT EQUAL "00" OR message-count EQUAL MESSAGE-MAX
+                   READ messages-config
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO message-count
+                           MOVE messages-config-line
+                               TO message-line(message-count)
+                   END-READ
+               END-PERFORM
+
+               CLOSE messages-config
+           END-IF.
+
+           IF message-count EQUAL 0 THEN
+               ADD 1 TO message-count
+               MOVE "COBOL" TO message-line(1)
+           END-IF.
+
+           EXIT.
+
+       RENDER-MESSAGE.
+           IF text-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE text-image
+                   RETURNING return-value
+               END-CALL
+               SET text-image TO NULL
+           END-IF.
+
+           COMPUTE message-len = FUNCTION LENGTH
+               (FUNCTION TRIM(message-line(message-index))) + 1.
+           MOVE X"00" TO message-line(message-index)(message-len:1).
+
+           CALL "TTF_RenderText_Blended" USING
+               BY VALUE font-ptr
+               BY REFERENCE message-line(message-index)
+               BY VALUE font-color
+               RETURNING text-surface
+           END-CALL.
+
+           IF text-surface EQUALS NULL THEN
+               MOVE "Error creating text Surface" TO error-message
+               MOVE 1030 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
-           CALL "IMG_LoadTexture" USING
-               BY VALUE SDL-RENDERER
-               BY REFERENCE Z"images/COBOL-logo.png"
-               RETURNING sprite-image
+           CALL "SDL_CreateTextureFromSurface" USING
+               BY VALUE sdl-renderer
+               BY VALUE text-surface
+               RETURNING text-image
            END-CALL.
 
-           IF sprite-image EQUALS NULL THEN
-               MOVE "Error loading Texture" TO error-message
+           CALL "SDL_FreeSurface" USING
+               BY VALUE text-surface
+               RETURNING return-value
+           END-CALL.
+           SET text-surface TO NULL.
+
+           IF text-image EQUALS NULL THEN
+               MOVE "Error creating Texture from Surface"
+               TO error-message
+               MOVE 1032 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
            CALL "SDL_QueryTexture" USING
-               BY VALUE sprite-image
+               BY VALUE text-image
                BY REFERENCE NULL
                BY REFERENCE NULL
-               BY REFERENCE sprite-rect-w
-               BY REFERENCE sprite-rect-h
+               BY REFERENCE text-rect-w
+               BY REFERENCE text-rect-h
                RETURNING return-value
            END-CALL.
 
            IF return-value NOT EQUALS 0 THEN
                MOVE "Error querying Texture" TO error-message
+               MOVE 1040 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
-           CALL "Mix_LoadWAV" USING
-               BY REFERENCE Z"sounds/SDL.ogg"
-               RETURNING sdl-sound
-           END-CALL.
+           EXIT.
 
-           IF sdl-sound EQUALS NULL THEN
-               MOVE "Error loading Chunk" TO error-message
-               PERFORM PRINT-ERROR
+       ADVANCE-MESSAGE.
+           ADD 1 TO message-timer.
+
+           IF message-timer IS GREATER THAN OR EQUAL TO
+           MESSAGE-INTERVAL-FRAMES THEN
+               SET message-timer TO ZERO
+               ADD 1 TO message-index
+               IF message-index IS GREATER THAN message-count THEN
+                   SET message-index TO 1
+               END-IF
+               PERFORM RENDER-MESSAGE
            END-IF.
 
-           CALL "Mix_LoadWAV" USING
-               BY REFERENCE Z"sounds/COBOL.ogg"
-               RETURNING cobol-sound
-           END-CALL.
+           EXIT.
 
-           IF cobol-sound EQUALS NULL THEN
-               MOVE "Error loading Chunk" TO error-message
-               PERFORM PRINT-ERROR
+       CHECK-INPUT.
+           IF MACRO-MODE EQUAL "PLAYBACK" THEN
+               PERFORM PLAYBACK-INPUT
+           ELSE
+               IF MACRO-MODE EQUAL "RECORD" THEN
+                   ADD 1 TO macro-idle-frames
+               END-IF
+               PERFORM POLL-INPUT
            END-IF.
 
            EXIT.
 
-       CHECK-INPUT.
+       POLL-INPUT.
            PERFORM WITH TEST AFTER UNTIL return-value EQUALS 0
                CALL "SDL_PollEvent"
                   USING BY REFERENCE sdl-event
@@ -346,18 +1111,171 @@
                EVALUATE sdl-event-type
                    WHEN SDL_QUIT
                       PERFORM CLEAN-AND-EXIT
+                   WHEN SDL_WINDOWEVENT
+                       IF window-event-event EQUALS
+                       SDL_WINDOWEVENT_RESIZED THEN
+                           MOVE window-event-data1 TO WINDOW_WIDTH
+                           MOVE window-event-data2 TO WINDOW_HEIGHT
+                       END-IF
+                   WHEN SDL_CONTROLLERBUTTONDOWN
+                       PERFORM RESET-IDLE-TIMER
+                       EVALUATE controller-button-button
+                           WHEN SDL_PAD_BUTTON_UP
+                               SET pad-up TO 1
+                           WHEN SDL_PAD_BUTTON_DOWN
+                               SET pad-down TO 1
+                           WHEN SDL_PAD_BUTTON_LEFT
+                               SET pad-left TO 1
+                           WHEN SDL_PAD_BUTTON_RIGHT
+                               SET pad-right TO 1
+                       END-EVALUATE
+                   WHEN SDL_CONTROLLERBUTTONUP
+                       EVALUATE controller-button-button
+                           WHEN SDL_PAD_BUTTON_UP
+                               SET pad-up TO 0
+                           WHEN SDL_PAD_BUTTON_DOWN
+                               SET pad-down TO 0
+                           WHEN SDL_PAD_BUTTON_LEFT
+                               SET pad-left TO 0
+                           WHEN SDL_PAD_BUTTON_RIGHT
+                               SET pad-right TO 0
+                       END-EVALUATE
+                   WHEN SDL_CONTROLLERAXISMOTION
+                       EVALUATE controller-axis-axis
+                           WHEN SDL_CONTROLLER_AXIS_LEFTX
+                               IF controller-axis-value IS LESS THAN
+                               - SDL_PAD_AXIS_DEADZONE THEN
+                                   PERFORM RESET-IDLE-TIMER
+                                   SET pad-left TO 1
+                                   SET pad-right TO 0
+                               ELSE IF controller-axis-value IS GREATER
+                               THAN SDL_PAD_AXIS_DEADZONE THEN
+                                   PERFORM RESET-IDLE-TIMER
+                                   SET pad-right TO 1
+                                   SET pad-left TO 0
+                               ELSE
+                                   SET pad-left TO 0
+                                   SET pad-right TO 0
+                               END-IF
+                           WHEN SDL_CONTROLLER_AXIS_LEFTY
+                               IF controller-axis-value IS LESS THAN
+                               - SDL_PAD_AXIS_DEADZONE THEN
+                                   PERFORM RESET-IDLE-TIMER
+                                   SET pad-up TO 1
+                                   SET pad-down TO 0
+                               ELSE IF controller-axis-value IS GREATER
+                               THAN SDL_PAD_AXIS_DEADZONE THEN
+                                   PERFORM RESET-IDLE-TIMER
+                                   SET pad-down TO 1
+                                   SET pad-up TO 0
+                               ELSE
+                                   SET pad-up TO 0
+                                   SET pad-down TO 0
+                               END-IF
+                       END-EVALUATE
                    WHEN SDL_KEYDOWN
-                       EVALUATE keyboard-event-scancode
-                           WHEN SDL_SCANCODE_ESCAPE
-                               PERFORM CLEAN-AND-EXIT
-                           WHEN SDL_SCANCODE_SPACE
-                               PERFORM CHANGE-COLOR
-                      END-EVALUATE
+                       PERFORM RESET-IDLE-TIMER
+                       IF MACRO-MODE EQUAL "RECORD" THEN
+                           MOVE "D" TO macro-event-type
+                           PERFORM RECORD-KEY-EVENT
+                       END-IF
+                       PERFORM PROCESS-KEY-EVENT
+                   WHEN SDL_KEYUP
+                       IF MACRO-MODE EQUAL "RECORD" THEN
+                           MOVE "U" TO macro-event-type
+                           PERFORM RECORD-KEY-EVENT
+                       END-IF
               END-EVALUATE
            END-PERFORM.
 
            EXIT.
 
+       PROCESS-KEY-EVENT.
+           EVALUATE keyboard-event-scancode
+               WHEN SDL_SCANCODE_ESCAPE
+                   PERFORM CLEAN-AND-EXIT
+               WHEN SDL_SCANCODE_SPACE
+                   PERFORM CHANGE-COLOR
+               WHEN SDL_SCANCODE_F12
+                   PERFORM TAKE-SCREENSHOT
+               WHEN SDL_SCANCODE_P
+                   PERFORM TOGGLE-PAUSE
+           END-EVALUATE.
+
+           EXIT.
+
+       RECORD-KEY-EVENT.
+           MOVE SPACES TO macro-file-line.
+           MOVE keyboard-event-scancode TO macro-scancode-disp.
+           MOVE macro-idle-frames TO macro-frames-disp.
+           STRING macro-event-type macro-scancode-disp macro-frames-disp
+               DELIMITED BY SIZE INTO macro-file-line
+           END-STRING.
+           WRITE macro-file-line.
+
+           SET macro-idle-frames TO ZERO.
+
+           EXIT.
+
+       PLAYBACK-INPUT.
+           IF macro-pending-event EQUAL "Y" THEN
+               IF macro-playback-wait IS GREATER THAN ZERO THEN
+                   SUBTRACT 1 FROM macro-playback-wait
+               ELSE
+                   MOVE "N" TO macro-pending-event
+                   IF macro-event-type EQUAL "D" THEN
+                       PERFORM PLAYBACK-KEY-DOWN
+                   ELSE
+                       PERFORM PLAYBACK-KEY-UP
+                   END-IF
+               END-IF
+           ELSE
+               READ macro-file
+                   AT END
+                       MOVE "OFF" TO MACRO-MODE
+                   NOT AT END
+                       PERFORM RESET-IDLE-TIMER
+                       MOVE macro-file-line(1:1) TO macro-event-type
+                       COMPUTE keyboard-event-scancode = FUNCTION NUMVAL
+                           (FUNCTION TRIM(macro-file-line(2:5)))
+                       COMPUTE macro-playback-wait = FUNCTION NUMVAL
+                           (FUNCTION TRIM(macro-file-line(7:7)))
+                       MOVE "Y" TO macro-pending-event
+               END-READ
+           END-IF.
+
+           EXIT.
+
+       PLAYBACK-KEY-DOWN.
+           EVALUATE keyboard-event-scancode
+               WHEN SDL_SCANCODE_RIGHT
+                   SET pad-right TO 1
+               WHEN SDL_SCANCODE_LEFT
+                   SET pad-left TO 1
+               WHEN SDL_SCANCODE_DOWN
+                   SET pad-down TO 1
+               WHEN SDL_SCANCODE_UP
+                   SET pad-up TO 1
+               WHEN OTHER
+                   PERFORM PROCESS-KEY-EVENT
+           END-EVALUATE.
+
+           EXIT.
+
+       PLAYBACK-KEY-UP.
+           EVALUATE keyboard-event-scancode
+               WHEN SDL_SCANCODE_RIGHT
+                   SET pad-right TO 0
+               WHEN SDL_SCANCODE_LEFT
+                   SET pad-left TO 0
+               WHEN SDL_SCANCODE_DOWN
+                   SET pad-down TO 0
+               WHEN SDL_SCANCODE_UP
+                   SET pad-up TO 0
+           END-EVALUATE.
+
+           EXIT.
+
        DRAW-ALL.
            CALL "SDL_RenderClear" USING
                BY VALUE sdl-renderer
@@ -409,16 +1327,213 @@
                RETURNING return-value
            END-CALL.
 
+           ADD 1 TO color-change-count.
+
+           PERFORM SAVE-SETTINGS.
+
            PERFORM PLAY-SDL-SOUND.
 
            EXIT.
-       
+
+       ATTRACT-CHANGE-COLOR.
+           COMPUTE bg-color-r = FUNCTION RANDOM * 256 END-COMPUTE.
+           COMPUTE bg-color-g = FUNCTION RANDOM * 256 END-COMPUTE.
+           COMPUTE bg-color-b = FUNCTION RANDOM * 256 END-COMPUTE.
+
+           CALL "SDL_SetRenderDrawColor" USING
+               BY VALUE sdl-renderer
+               BY VALUE bg-color-r
+               BY VALUE bg-color-g
+               BY VALUE bg-color-b
+               BY VALUE bg-color-a
+               RETURNING return-value
+           END-CALL.
+
+           EXIT.
+
+       TOGGLE-PAUSE.
+           IF PAUSED EQUALS 0 THEN
+               SET PAUSED TO 1
+           ELSE
+               SET PAUSED TO 0
+           END-IF.
+
+           EXIT.
+
+       UPDATE-IDLE-STATE.
+           IF keystate-arr(SDL_SCANCODE_UP) IS NOT ZERO
+           OR keystate-arr(SDL_SCANCODE_DOWN) IS NOT ZERO
+           OR keystate-arr(SDL_SCANCODE_LEFT) IS NOT ZERO
+           OR keystate-arr(SDL_SCANCODE_RIGHT) IS NOT ZERO
+           OR pad-up IS NOT ZERO
+           OR pad-down IS NOT ZERO
+           OR pad-left IS NOT ZERO
+           OR pad-right IS NOT ZERO THEN
+               PERFORM RESET-IDLE-TIMER
+           ELSE
+               ADD 1 TO idle-timer
+           END-IF.
+
+           IF ATTRACT-MODE EQUALS 0 THEN
+               IF idle-timer IS GREATER THAN OR EQUAL TO
+               IDLE-THRESHOLD-FRAMES THEN
+                   PERFORM ENTER-ATTRACT-MODE
+               END-IF
+           ELSE
+               ADD 1 TO attract-color-timer
+               IF attract-color-timer IS GREATER THAN OR EQUAL TO
+               ATTRACT-COLOR-INTERVAL-FRAMES THEN
+                   SET attract-color-timer TO ZERO
+                   PERFORM ATTRACT-CHANGE-COLOR
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       ENTER-ATTRACT-MODE.
+           SET ATTRACT-MODE TO 1.
+           SET attract-color-timer TO ZERO.
+
+           COMPUTE text-xvel = text-xvel * ATTRACT-VEL-MULTIPLIER.
+           COMPUTE text-yvel = text-yvel * ATTRACT-VEL-MULTIPLIER.
+           COMPUTE text-vel = text-vel * ATTRACT-VEL-MULTIPLIER.
+           COMPUTE sprite-vel = sprite-vel * ATTRACT-VEL-MULTIPLIER.
+
+           EXIT.
+
+       EXIT-ATTRACT-MODE.
+           SET ATTRACT-MODE TO 0.
+
+           COMPUTE text-xvel = text-xvel / ATTRACT-VEL-MULTIPLIER.
+           COMPUTE text-yvel = text-yvel / ATTRACT-VEL-MULTIPLIER.
+           COMPUTE text-vel = text-vel / ATTRACT-VEL-MULTIPLIER.
+           COMPUTE sprite-vel = sprite-vel / ATTRACT-VEL-MULTIPLIER.
+
+           EXIT.
+
+       RESET-IDLE-TIMER.
+           SET idle-timer TO ZERO.
+
+           IF ATTRACT-MODE EQUALS 1 THEN
+               PERFORM EXIT-ATTRACT-MODE
+           END-IF.
+
+           EXIT.
+
+       TAKE-SCREENSHOT.
+           COMPUTE screenshot-req-bytes =
+               WINDOW_WIDTH * WINDOW_HEIGHT * 4.
+
+           IF screenshot-req-bytes IS GREATER THAN
+           SCREENSHOT-BUFFER-BYTES THEN
+               PERFORM LOG-SCREENSHOT-TOO-LARGE
+           ELSE
+               PERFORM CAPTURE-SCREENSHOT
+           END-IF.
+
+           EXIT.
+
+       CAPTURE-SCREENSHOT.
+           MOVE FUNCTION CURRENT-DATE TO screenshot-timestamp.
+
+           MOVE SPACES TO screenshot-filename.
+           STRING "screenshots/screenshot-" screenshot-timestamp(1:8)
+               "-" screenshot-timestamp(9:6) ".png"
+               DELIMITED BY SIZE INTO screenshot-filename
+           END-STRING.
+
+           COMPUTE screenshot-filename-len =
+               FUNCTION LENGTH(FUNCTION TRIM(screenshot-filename)) + 1.
+           MOVE X"00" TO screenshot-filename(screenshot-filename-len:1).
+
+           COMPUTE screenshot-pitch = WINDOW_WIDTH * 4.
+
+           CALL "SDL_RenderReadPixels" USING
+               BY VALUE sdl-renderer
+               BY REFERENCE NULL
+               BY VALUE SDL_PIXELFORMAT_RGBA32
+               BY REFERENCE screenshot-pixel-arr(1)
+               BY VALUE screenshot-pitch
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUALS 0 THEN
+               MOVE "Error reading Pixels" TO error-message
+               MOVE 1050 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           CALL "SDL_CreateRGBSurfaceFrom" USING
+               BY REFERENCE screenshot-pixel-arr(1)
+               BY VALUE WINDOW_WIDTH
+               BY VALUE WINDOW_HEIGHT
+               BY VALUE 32
+               BY VALUE screenshot-pitch
+               BY VALUE SCREENSHOT-RMASK
+               BY VALUE SCREENSHOT-GMASK
+               BY VALUE SCREENSHOT-BMASK
+               BY VALUE SCREENSHOT-AMASK
+               RETURNING screenshot-surf
+           END-CALL.
+
+           IF screenshot-surf EQUALS NULL THEN
+               MOVE "Error creating Surface" TO error-message
+               MOVE 1030 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           CALL "IMG_SavePNG" USING
+               BY VALUE screenshot-surf
+               BY REFERENCE screenshot-filename
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUALS 0 THEN
+               MOVE "Error saving Screenshot" TO error-message
+               MOVE 1051 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           CALL "SDL_FreeSurface" USING
+               BY VALUE screenshot-surf
+               RETURNING return-value
+           END-CALL.
+           SET screenshot-surf TO NULL.
+
+           EXIT.
+
+       LOG-SCREENSHOT-TOO-LARGE.
+           MOVE FUNCTION CURRENT-DATE TO error-timestamp.
+
+           OPEN EXTEND error-log.
+           IF error-log-status EQUAL "35" THEN
+               OPEN OUTPUT error-log
+           END-IF.
+
+           MOVE WINDOW_WIDTH TO screenshot-width-disp.
+           MOVE WINDOW_HEIGHT TO screenshot-height-disp.
+
+           MOVE SPACES TO error-log-record.
+           STRING error-timestamp(1:8) "-" error-timestamp(9:6) " "
+               "[1052] Screenshot skipped, window "
+               screenshot-width-disp "x" screenshot-height-disp
+               " exceeds capture buffer capacity"
+               DELIMITED BY SIZE INTO error-log-record
+           END-STRING.
+
+           WRITE error-log-record.
+
+           CLOSE error-log.
+
+           EXIT.
+
        UPDATE-TEXT.
            ADD text-xvel TO text-rect-x END-ADD.
            IF text-xvel IS LESS THAN ZERO THEN
                IF text-rect-x IS LESS THAN ZERO THEN
                    SET text-rect-x TO ZERO
                    SET text-xvel TO text-vel
+                   ADD 1 TO bounce-count
                    PERFORM PLAY-COBOL-SOUND
                END-IF
            ELSE
@@ -427,6 +1542,7 @@
                    COMPUTE text-rect-x = WINDOW_WIDTH - text-rect-w
                    END-COMPUTE
                    COMPUTE text-xvel = -1 * text-vel END-COMPUTE
+                   ADD 1 TO bounce-count
                    PERFORM PLAY-COBOL-SOUND
                END-IF
            END-IF.
@@ -436,6 +1552,7 @@
                IF text-rect-y IS LESS THAN ZERO THEN
                    SET text-rect-y TO ZERO
                    SET text-yvel TO text-vel
+                   ADD 1 TO bounce-count
                    PERFORM PLAY-COBOL-SOUND
                END-IF
            ELSE
@@ -444,6 +1561,7 @@
                    COMPUTE text-rect-y = WINDOW_HEIGHT - text-rect-h
                    END-COMPUTE
                    COMPUTE text-yvel = -1 * text-vel END-COMPUTE
+                   ADD 1 TO bounce-count
                    PERFORM PLAY-COBOL-SOUND
                END-IF
            END-IF.
@@ -451,22 +1569,44 @@
            EXIT.
 
        UPDATE-SPRITE.
-           IF keystate-arr(SDL_SCANCODE_DOWN) IS NOT ZERO THEN
+           IF keystate-arr(SDL_SCANCODE_DOWN) IS NOT ZERO
+           OR pad-down IS NOT ZERO THEN
                ADD sprite-vel TO sprite-rect-y END-ADD
            END-IF.
 
-           IF keystate-arr(SDL_SCANCODE_UP) IS NOT ZERO THEN
+           IF keystate-arr(SDL_SCANCODE_UP) IS NOT ZERO
+           OR pad-up IS NOT ZERO THEN
                SUBTRACT sprite-vel FROM sprite-rect-y END-SUBTRACT
            END-IF.
 
-           IF keystate-arr(SDL_SCANCODE_RIGHT) IS NOT ZERO THEN
+           IF keystate-arr(SDL_SCANCODE_RIGHT) IS NOT ZERO
+           OR pad-right IS NOT ZERO THEN
                ADD sprite-vel TO sprite-rect-x END-ADD
            END-IF.
 
-           IF keystate-arr(SDL_SCANCODE_LEFT) IS NOT ZERO THEN
+           IF keystate-arr(SDL_SCANCODE_LEFT) IS NOT ZERO
+           OR pad-left IS NOT ZERO THEN
                SUBTRACT sprite-vel FROM sprite-rect-x END-SUBTRACT
            END-IF.
-           
+
+           IF sprite-rect-x IS LESS THAN ZERO THEN
+               SET sprite-rect-x TO ZERO
+           END-IF.
+           IF sprite-rect-x + sprite-rect-w IS GREATER THAN
+           WINDOW_WIDTH THEN
+               COMPUTE sprite-rect-x = WINDOW_WIDTH - sprite-rect-w
+               END-COMPUTE
+           END-IF.
+
+           IF sprite-rect-y IS LESS THAN ZERO THEN
+               SET sprite-rect-y TO ZERO
+           END-IF.
+           IF sprite-rect-y + sprite-rect-h IS GREATER THAN
+           WINDOW_HEIGHT THEN
+               COMPUTE sprite-rect-y = WINDOW_HEIGHT - sprite-rect-h
+               END-COMPUTE
+           END-IF.
+
            EXIT.
 
        PLAY-SDL-SOUND.
@@ -501,13 +1641,107 @@
                CONTINUE
            END-PERFORM.
 
-           DISPLAY FUNCTION TRIM(error-message) ": "
-               error-buff(1:error-buff-len) UPON STDERR
+           DISPLAY "[" error-code "] " FUNCTION TRIM(error-message)
+               ": " error-buff(1:error-buff-len) UPON STDERR
            END-DISPLAY.
 
+           PERFORM LOG-ERROR.
+
            PERFORM CLEAN-AND-EXIT.
 
+       LOG-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO error-timestamp.
+
+           OPEN EXTEND error-log.
+           IF error-log-status EQUAL "35" THEN
+               OPEN OUTPUT error-log
+           END-IF.
+
+           STRING error-timestamp(1:8) "-" error-timestamp(9:6) " "
+               "[" error-code "] " FUNCTION TRIM(error-message) ": "
+               error-buff(1:error-buff-len)
+               DELIMITED BY SIZE INTO error-log-record
+           END-STRING.
+
+           WRITE error-log-record.
+
+           CLOSE error-log.
+
+           EXIT.
+
+       WRITE-USAGE-REPORT.
+           IF SESSION-STARTED EQUAL "Y" THEN
+               MOVE FUNCTION CURRENT-DATE TO session-end-time
+
+               COMPUTE session-end-secs =
+                   FUNCTION NUMVAL(session-end-time(9:2)) * 3600
+                   + FUNCTION NUMVAL(session-end-time(11:2)) * 60
+                   + FUNCTION NUMVAL(session-end-time(13:2))
+
+               IF session-end-secs IS LESS THAN session-start-secs THEN
+                   ADD 86400 TO session-end-secs
+               END-IF
+
+               COMPUTE session-duration-secs =
+                   session-end-secs - session-start-secs
+
+               MOVE bounce-count TO report-bounce-disp
+               MOVE color-change-count TO report-color-disp
+               MOVE session-duration-secs TO report-duration-disp
+
+               MOVE SPACES TO usage-report-line
+               STRING session-end-time(1:8) "-" session-end-time(9:6)
+                   " duration=" report-duration-disp
+                   " bounces=" report-bounce-disp
+                   " colorchanges=" report-color-disp
+                   DELIMITED BY SIZE INTO usage-report-line
+               END-STRING
+
+               OPEN EXTEND usage-report
+               IF usage-report-status EQUAL "35" THEN
+                   OPEN OUTPUT usage-report
+               END-IF
+
+               WRITE usage-report-line
+
+               CLOSE usage-report
+           END-IF.
+
+           EXIT.
+
        CLEAN-AND-EXIT.
+           PERFORM WRITE-USAGE-REPORT.
+
+           IF loading-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE loading-image
+                   RETURNING return-value
+               END-CALL
+               SET loading-image TO NULL
+           END-IF.
+
+           IF macro-file-open EQUAL "Y" THEN
+               CLOSE macro-file
+               MOVE "N" TO macro-file-open
+           END-IF.
+
+           IF controller-ptr NOT EQUAL NULL THEN
+               CALL "SDL_GameControllerClose" USING
+                   BY VALUE controller-ptr
+               END-CALL
+               SET controller-ptr TO NULL
+           END-IF.
+
+           CALL "Mix_HaltMusic"
+               RETURNING return-value
+           END-CALL.
+
+           CALL "Mix_FreeMusic" USING
+               BY VALUE music-ptr
+               RETURNING return-value
+           END-CALL.
+           SET music-ptr TO NULL.
+
            CALL "Mix_HaltChannel" USING
                BY VALUE -1
                RETURNING return-value
