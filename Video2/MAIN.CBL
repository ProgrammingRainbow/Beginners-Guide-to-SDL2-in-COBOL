@@ -1,12 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPEN-WINDOW.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT display-config ASSIGN TO "config/display.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS display-config-status.
+
+           SELECT error-log ASSIGN TO "logs/error.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS error-log-status.
+
        DATA DIVISION.
        FILE SECTION.
+           FD display-config.
+           01 display-config-line PIC X(40).
+
+           FD error-log.
+           01 error-log-record PIC X(200).
+
        WORKING-STORAGE SECTION.
            77 WINDOW_TITLE PIC X(20) VALUE Z"Open Window".
            77 WINDOW_WIDTH USAGE BINARY-INT VALUE 800.
            77 WINDOW_HEIGHT USAGE BINARY-INT VALUE 600.
+           77 window-title-len USAGE BINARY-INT VALUE 0.
+
+           77 display-config-status PIC X(02) VALUE "00".
+           77 error-log-status PIC X(02) VALUE "00".
+           77 error-timestamp PIC X(21).
 
            77 SDL_INIT_EVERYTHING USAGE UNSIGNED-INT VALUE 62001.
            77 SDL_WINDOWPOS_CENTERED USAGE UNSIGNED-INT VALUE 805240832.
@@ -18,23 +40,46 @@
            77 return-value USAGE BINARY-INT VALUE 0.
 
            77 error-message PIC X(50).
+           77 error-code PIC 9(04) VALUE 0.
            77 error-buff-len USAGE UNSIGNED-INT VALUE 1.
            01 error-buff BASED.
                05 error-buff-arr USAGE
-                   BINARY-CHAR UNSIGNED OCCURS 512 TIMES. 
+                   BINARY-CHAR UNSIGNED OCCURS 512 TIMES.
+
+           77 arg-count PIC 9(02) VALUE 0.
+           77 arg-value PIC X(10).
+           77 delay-ms USAGE BINARY-INT VALUE 5000.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM PARSE-ARGUMENTS.
+
+           MOVE 0 TO RETURN-CODE.
+
            PERFORM INITIALIZE-SDL.
            PERFORM DRAW-ALL.
 
            CALL "SDL_Delay" USING
-               BY VALUE 5000
+               BY VALUE delay-ms
            END-CALL.
 
            PERFORM CLEAN-AND-EXIT.
 
+       PARSE-ARGUMENTS.
+           ACCEPT arg-count FROM ARGUMENT-NUMBER.
+
+           IF arg-count IS GREATER THAN ZERO THEN
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT arg-value FROM ARGUMENT-VALUE
+               COMPUTE delay-ms = FUNCTION NUMVAL
+                   (FUNCTION TRIM(arg-value))
+           END-IF.
+
+           EXIT.
+
        INITIALIZE-SDL.
+           PERFORM LOAD-CONFIG.
+
            CALL "SDL_Init" USING
                BY VALUE SDL_INIT_EVERYTHING
                RETURNING return-value
@@ -42,6 +87,7 @@
 
            IF return-value NOT EQUALS 0 THEN
                MOVE "Error initializing SDL2" TO error-message
+               MOVE 1001 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -57,6 +103,7 @@
 
            IF sdl-window EQUALS NULL THEN
                MOVE "Error creating Window" TO error-message
+               MOVE 1010 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -69,11 +116,50 @@
 
            IF sdl-renderer EQUALS NULL THEN
                MOVE "Error creating Renderer" TO error-message
+               MOVE 1011 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
            EXIT.
 
+       LOAD-CONFIG.
+           OPEN INPUT display-config.
+
+           IF display-config-status EQUAL "00" THEN
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE display-config-line(1:20) TO WINDOW_TITLE
+                       COMPUTE window-title-len = FUNCTION LENGTH
+                           (FUNCTION TRIM(WINDOW_TITLE)) + 1
+                       IF window-title-len IS LESS THAN OR EQUAL TO 20
+                           MOVE X"00" TO
+                               WINDOW_TITLE(window-title-len:1)
+                       END-IF
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WINDOW_WIDTH = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WINDOW_HEIGHT = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               CLOSE display-config
+           END-IF.
+
+           EXIT.
+
        DRAW-ALL.
            CALL "SDL_RenderClear" USING
                BY VALUE sdl-renderer
@@ -99,12 +185,36 @@
                CONTINUE
            END-PERFORM.
 
-           DISPLAY FUNCTION TRIM(error-message) ": "
-               error-buff(1:error-buff-len) UPON STDERR
+           DISPLAY "[" error-code "] " FUNCTION TRIM(error-message)
+               ": " error-buff(1:error-buff-len) UPON STDERR
            END-DISPLAY.
 
+           MOVE 1 TO RETURN-CODE.
+
+           PERFORM LOG-ERROR.
+
            PERFORM CLEAN-AND-EXIT.
 
+       LOG-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO error-timestamp.
+
+           OPEN EXTEND error-log.
+           IF error-log-status EQUAL "35" THEN
+               OPEN OUTPUT error-log
+           END-IF.
+
+           STRING error-timestamp(1:8) "-" error-timestamp(9:6) " "
+               "[" error-code "] " FUNCTION TRIM(error-message) ": "
+               error-buff(1:error-buff-len)
+               DELIMITED BY SIZE INTO error-log-record
+           END-STRING.
+
+           WRITE error-log-record.
+
+           CLOSE error-log.
+
+           EXIT.
+
        CLEAN-AND-EXIT.
            CALL "SDL_DestroyRenderer" USING
                BY VALUE sdl-renderer
