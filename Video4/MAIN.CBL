@@ -1,16 +1,81 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BACKGROUND.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT display-config ASSIGN TO "config/display.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS display-config-status.
+
+           SELECT error-log ASSIGN TO "logs/error.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS error-log-status.
+
+           SELECT slideshow-config ASSIGN TO "config/slideshow.cfg"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS slideshow-config-status.
+
        DATA DIVISION.
        FILE SECTION.
+           FD display-config.
+           01 display-config-line PIC X(40).
+
+           FD error-log.
+           01 error-log-record PIC X(200).
+
+           FD slideshow-config.
+           01 slideshow-config-line PIC X(60).
+
        WORKING-STORAGE SECTION.
            77 WINDOW_TITLE PIC X(20) VALUE Z"Background".
            77 WINDOW_WIDTH USAGE BINARY-INT VALUE 800.
            77 WINDOW_HEIGHT USAGE BINARY-INT VALUE 600.
+           77 window-title-len USAGE BINARY-INT VALUE 0.
+
+           77 display-config-status PIC X(02) VALUE "00".
+           77 error-log-status PIC X(02) VALUE "00".
+           77 error-timestamp PIC X(21).
+           77 slideshow-config-status PIC X(02) VALUE "00".
+
+           77 SLIDE-MAX USAGE BINARY-INT VALUE 20.
+           77 SLIDE-INTERVAL-FRAMES USAGE BINARY-INT VALUE 300.
+           01 slide-table.
+             05 slide-entry OCCURS 20 TIMES.
+               10 slide-texture USAGE POINTER VALUE NULL.
+           77 slide-count USAGE BINARY-INT VALUE 0.
+           77 slide-index USAGE BINARY-INT VALUE 1.
+           77 slide-timer USAGE BINARY-INT VALUE 0.
+           77 slide-filename PIC X(61).
+           77 slide-filename-len USAGE BINARY-INT VALUE 0.
+
+           77 font-ptr USAGE POINTER VALUE NULL.
+           77 font-size USAGE BINARY-INT VALUE 40.
+           01 font-color-struct.
+             05 text-color-r USAGE BINARY-CHAR UNSIGNED VALUE 255.
+             05 text-color-g USAGE BINARY-CHAR UNSIGNED VALUE 255.
+             05 text-color-b USAGE BINARY-CHAR UNSIGNED VALUE 255.
+             05 text-color-a USAGE BINARY-CHAR UNSIGNED VALUE 255.
+           01 font-color REDEFINES font-color-struct
+               USAGE BINARY-INT UNSIGNED.
+           77 text-surface USAGE POINTER VALUE NULL.
+           77 loading-image USAGE POINTER VALUE NULL.
+           01 loading-rect.
+             05 loading-rect-x USAGE BINARY-INT VALUE 0.
+             05 loading-rect-y USAGE BINARY-INT VALUE 0.
+             05 loading-rect-w USAGE BINARY-INT VALUE 0.
+             05 loading-rect-h USAGE BINARY-INT VALUE 0.
+
+           77 DISPLAY-INDEX USAGE BINARY-INT VALUE 0.
+           77 FULLSCREEN-FLAG USAGE BINARY-INT VALUE 0.
+           77 window-pos-x USAGE BINARY-INT VALUE 0.
+           77 window-pos-y USAGE BINARY-INT VALUE 0.
+           77 window-flags USAGE BINARY-INT VALUE 0.
 
            77 SDL_INIT_EVERYTHING USAGE UNSIGNED-INT VALUE 62001.
            77 IMG_INIT_PNG USAGE BINARY-INT VALUE 2.
            77 SDL_WINDOWPOS_CENTERED USAGE UNSIGNED-INT VALUE 805240832.
+           77 SDL_WINDOW_FULLSCREEN_DESKTOP USAGE BINARY-INT VALUE 4097.
 
            77 SDL_QUIT USAGE BINARY-INT VALUE 256.
            77 SDL_KEYDOWN USAGE BINARY-INT VALUE 768.
@@ -25,6 +90,7 @@
            77 return-value USAGE BINARY-INT VALUE 0.
 
            77 error-message PIC X(50).
+           77 error-code PIC 9(04) VALUE 0.
            77 error-buff-len USAGE UNSIGNED-INT VALUE 1.
            01 error-buff BASED.
                05 error-buff-arr USAGE
@@ -54,6 +120,7 @@
 
            PERFORM UNTIL playing EQUALS 0
                PERFORM CHECK-INPUT
+               PERFORM ADVANCE-SLIDESHOW
                PERFORM DRAW-ALL
 
                CALL "SDL_Delay" USING
@@ -63,6 +130,8 @@
            END-PERFORM.
 
        INITIALIZE-SDL.
+           PERFORM LOAD-CONFIG.
+
            CALL "SDL_Init" USING
                BY VALUE SDL_INIT_EVERYTHING
                RETURNING return-value
@@ -70,6 +139,7 @@
 
            IF return-value NOT EQUALS 0 THEN
                MOVE "Error initializing SDL2" TO error-message
+               MOVE 1001 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -80,21 +150,41 @@
 
            IF return-value NOT EQUAL IMG_INIT_PNG THEN
                MOVE "Error initializing SDL2_image" TO error-message
+               MOVE 1002 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
+           CALL "TTF_Init" RETURNING return-value END-CALL.
+
+           IF return-value NOT EQUALS 0 THEN
+               MOVE "Error initializing SDL_ttf" TO error-message
+               MOVE 1003 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           COMPUTE window-pos-x =
+               SDL_WINDOWPOS_CENTERED + DISPLAY-INDEX.
+           COMPUTE window-pos-y =
+               SDL_WINDOWPOS_CENTERED + DISPLAY-INDEX.
+
+           MOVE 0 TO window-flags.
+           IF FULLSCREEN-FLAG EQUAL 1 THEN
+               MOVE SDL_WINDOW_FULLSCREEN_DESKTOP TO window-flags
+           END-IF.
+
            CALL "SDL_CreateWindow" USING
                BY CONTENT WINDOW_TITLE
-               BY VALUE SDL_WINDOWPOS_CENTERED
-               BY VALUE SDL_WINDOWPOS_CENTERED
+               BY VALUE window-pos-x
+               BY VALUE window-pos-y
                BY VALUE WINDOW_WIDTH
                BY VALUE WINDOW_HEIGHT
-               BY VALUE 0
+               BY VALUE window-flags
                RETURNING sdl-window
            END-CALL.
 
            IF sdl-window EQUALS NULL THEN
                MOVE "Error creating Window" TO error-message
+               MOVE 1010 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
@@ -107,23 +197,237 @@
 
            IF sdl-renderer EQUALS NULL THEN
                MOVE "Error creating Renderer" TO error-message
+               MOVE 1011 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
            EXIT.
 
+       LOAD-CONFIG.
+           OPEN INPUT display-config.
+
+           IF display-config-status EQUAL "00" THEN
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE display-config-line(1:20) TO WINDOW_TITLE
+                       COMPUTE window-title-len = FUNCTION LENGTH
+                           (FUNCTION TRIM(WINDOW_TITLE)) + 1
+                       IF window-title-len IS LESS THAN OR EQUAL TO 20
+                           MOVE X"00" TO
+                               WINDOW_TITLE(window-title-len:1)
+                       END-IF
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WINDOW_WIDTH = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WINDOW_HEIGHT = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE DISPLAY-INDEX = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               READ display-config
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE FULLSCREEN-FLAG = FUNCTION NUMVAL
+                           (FUNCTION TRIM(display-config-line))
+               END-READ
+
+               CLOSE display-config
+           END-IF.
+
+           EXIT.
+
        LOAD-MEDIA.
+           CALL "TTF_OpenFont" USING
+               BY REFERENCE Z"fonts/freesansbold.ttf"
+               BY VALUE font-size
+               RETURNING font-ptr
+           END-CALL.
+
+           IF font-ptr EQUALS NULL THEN
+               MOVE "Error creating Font" TO error-message
+               MOVE 1012 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           PERFORM SHOW-LOADING-SCREEN.
+
+           OPEN INPUT slideshow-config.
+
+           IF slideshow-config-status EQUAL "00" THEN
+               PERFORM WITH TEST AFTER UNTIL slideshow-config-status
+                   NOT EQUAL "00" OR slide-count EQUAL SLIDE-MAX
+                   READ slideshow-config
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE slideshow-config-line TO slide-filename
+                           PERFORM LOAD-SLIDE
+                   END-READ
+               END-PERFORM
+
+               CLOSE slideshow-config
+           END-IF.
+
+           IF slide-count EQUAL 0 THEN
+               ADD 1 TO slide-count
+               CALL "IMG_LoadTexture" USING
+                   BY VALUE SDL-RENDERER
+                   BY REFERENCE Z"images/background.png"
+                   RETURNING slide-texture(1)
+               END-CALL
+
+               IF slide-texture(1) EQUALS NULL THEN
+                   MOVE "Error loading Texture" TO error-message
+                   MOVE 1020 TO error-code
+                   PERFORM PRINT-ERROR
+               END-IF
+
+               PERFORM SHOW-LOADING-SCREEN
+           END-IF.
+
+           SET background TO slide-texture(1).
+
+           IF loading-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE loading-image
+                   RETURNING return-value
+               END-CALL
+               SET loading-image TO NULL
+           END-IF.
+
+           EXIT.
+
+       LOAD-SLIDE.
+           COMPUTE slide-filename-len =
+               FUNCTION LENGTH(FUNCTION TRIM(slide-filename)) + 1.
+           MOVE X"00" TO slide-filename(slide-filename-len:1).
+
+           ADD 1 TO slide-count.
+
            CALL "IMG_LoadTexture" USING
                BY VALUE SDL-RENDERER
-               BY REFERENCE Z"images/background.png"
-               RETURNING background
+               BY REFERENCE slide-filename
+               RETURNING slide-texture(slide-count)
            END-CALL.
 
-           IF background EQUALS NULL THEN
+           IF slide-texture(slide-count) EQUALS NULL THEN
                MOVE "Error loading Texture" TO error-message
+               MOVE 1020 TO error-code
                PERFORM PRINT-ERROR
            END-IF.
 
+           PERFORM SHOW-LOADING-SCREEN.
+
+           EXIT.
+
+       SHOW-LOADING-SCREEN.
+           IF loading-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE loading-image
+                   RETURNING return-value
+               END-CALL
+               SET loading-image TO NULL
+           END-IF.
+
+           CALL "TTF_RenderText_Blended" USING
+               BY VALUE font-ptr
+               BY REFERENCE Z"Loading..."
+               BY VALUE font-color
+               RETURNING text-surface
+           END-CALL.
+
+           IF text-surface EQUALS NULL THEN
+               MOVE "Error creating Surface" TO error-message
+               MOVE 1030 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           CALL "SDL_CreateTextureFromSurface" USING
+               BY VALUE sdl-renderer
+               BY VALUE text-surface
+               RETURNING loading-image
+           END-CALL.
+
+           CALL "SDL_FreeSurface" USING
+               BY VALUE text-surface
+               RETURNING return-value
+           END-CALL.
+           SET text-surface TO NULL.
+
+           IF loading-image EQUALS NULL THEN
+               MOVE "Error creating Texture" TO error-message
+               MOVE 1032 TO error-code
+               PERFORM PRINT-ERROR
+           END-IF.
+
+           CALL "SDL_QueryTexture" USING
+               BY VALUE loading-image
+               BY REFERENCE NULL
+               BY REFERENCE NULL
+               BY REFERENCE loading-rect-w
+               BY REFERENCE loading-rect-h
+               RETURNING return-value
+           END-CALL.
+
+           COMPUTE loading-rect-x =
+               (WINDOW_WIDTH - loading-rect-w) / 2.
+           COMPUTE loading-rect-y =
+               (WINDOW_HEIGHT - loading-rect-h) / 2.
+
+           CALL "SDL_RenderClear" USING
+               BY VALUE sdl-renderer
+               RETURNING return-value
+           END-CALL.
+
+           CALL "SDL_RenderCopy" USING
+               BY VALUE sdl-renderer
+               BY VALUE loading-image
+               BY REFERENCE NULL
+               BY REFERENCE loading-rect
+               RETURNING return-value
+           END-CALL.
+
+           CALL "SDL_RenderPresent" USING
+               BY VALUE sdl-renderer
+               RETURNING return-value
+           END-CALL.
+
+           EXIT.
+
+       ADVANCE-SLIDESHOW.
+           ADD 1 TO slide-timer.
+
+           IF slide-timer IS GREATER THAN OR EQUAL TO
+           SLIDE-INTERVAL-FRAMES THEN
+               SET slide-timer TO ZERO
+               ADD 1 TO slide-index
+               IF slide-index IS GREATER THAN slide-count THEN
+                   SET slide-index TO 1
+               END-IF
+               SET background TO slide-texture(slide-index)
+           END-IF.
+
            EXIT.
 
        CHECK-INPUT.
@@ -178,18 +482,58 @@
                CONTINUE
            END-PERFORM.
 
-           DISPLAY FUNCTION TRIM(error-message) ": "
-               error-buff(1:error-buff-len) UPON STDERR
+           DISPLAY "[" error-code "] " FUNCTION TRIM(error-message)
+               ": " error-buff(1:error-buff-len) UPON STDERR
            END-DISPLAY.
 
+           PERFORM LOG-ERROR.
+
            PERFORM CLEAN-AND-EXIT.
 
+       LOG-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO error-timestamp.
+
+           OPEN EXTEND error-log.
+           IF error-log-status EQUAL "35" THEN
+               OPEN OUTPUT error-log
+           END-IF.
+
+           STRING error-timestamp(1:8) "-" error-timestamp(9:6) " "
+               "[" error-code "] " FUNCTION TRIM(error-message) ": "
+               error-buff(1:error-buff-len)
+               DELIMITED BY SIZE INTO error-log-record
+           END-STRING.
+
+           WRITE error-log-record.
+
+           CLOSE error-log.
+
+           EXIT.
+
        CLEAN-AND-EXIT.
-           CALL "SDL_DestroyTexture" USING
-               BY VALUE background
+           IF loading-image NOT EQUAL NULL THEN
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE loading-image
+                   RETURNING return-value
+               END-CALL
+               SET loading-image TO NULL
+           END-IF.
+
+           PERFORM VARYING slide-index FROM 1 BY 1
+               UNTIL slide-index IS GREATER THAN slide-count
+               CALL "SDL_DestroyTexture" USING
+                   BY VALUE slide-texture(slide-index)
+                   RETURNING return-value
+               END-CALL
+               SET slide-texture(slide-index) TO NULL
+           END-PERFORM.
+           SET background TO NULL.
+
+           CALL "TTF_CloseFont" USING
+               BY VALUE font-ptr
                RETURNING return-value
            END-CALL.
-           SET background TO NULL.
+           SET font-ptr TO NULL.
 
            CALL "SDL_DestroyRenderer" USING
                BY VALUE sdl-renderer
@@ -203,6 +547,10 @@
            END-CALL.
            SET sdl-window TO NULL.
 
+           CALL "TTF_Quit"
+               RETURNING return-value
+           END-CALL.
+
            CALL "IMG_Quit"
                RETURNING return-value
            END-CALL.
