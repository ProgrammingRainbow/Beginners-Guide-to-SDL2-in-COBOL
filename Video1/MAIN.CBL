@@ -1,26 +1,148 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT error-log ASSIGN TO "logs/error.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS error-log-status.
+
        DATA DIVISION.
        FILE SECTION.
+           FD error-log.
+           01 error-log-record PIC X(200).
+
        WORKING-STORAGE SECTION.
-           77 hello-stdout PIC X(20) VALUE "Hello Standard".
-           77 hello-stderr PIC X(20) VALUE "Hello Error".
+           77 SDL_INIT_EVERYTHING USAGE UNSIGNED-INT VALUE 62001.
+           77 IMG_INIT_PNG USAGE BINARY-INT VALUE 2.
+           77 MIX_INIT_OGG USAGE BINARY-INT VALUE 16.
+
+           77 error-ptr USAGE POINTER VALUE NULL.
+           77 return-value USAGE BINARY-INT VALUE 0.
+           77 fail-count USAGE BINARY-INT VALUE 0.
+
+           77 error-message PIC X(50).
+           77 error-code PIC 9(04) VALUE 0.
+           77 error-buff-len USAGE UNSIGNED-INT VALUE 1.
+           01 error-buff BASED.
+               05 error-buff-arr USAGE
+                   BINARY-CHAR UNSIGNED OCCURS 512 TIMES.
+
+           77 error-log-status PIC X(02) VALUE "00".
+           77 error-timestamp PIC X(21).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM PRINT-STDOUT.
-           PERFORM PRINT-STDERR.
+           PERFORM CHECK-SDL.
+           PERFORM CHECK-IMAGE.
+           PERFORM CHECK-FONT.
+           PERFORM CHECK-MIXER.
+
+           MOVE fail-count TO RETURN-CODE.
 
            STOP RUN.
 
-       PRINT-STDOUT.
-           DISPLAY hello-stdout END-DISPLAY.
+       CHECK-SDL.
+           CALL "SDL_Init" USING
+               BY VALUE SDL_INIT_EVERYTHING
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUAL 0 THEN
+               MOVE "Error initializing SDL2" TO error-message
+               MOVE 1001 TO error-code
+               PERFORM PRINT-ERROR
+           ELSE
+               CALL "SDL_Quit" RETURNING return-value END-CALL
+           END-IF.
+
+           EXIT.
+
+       CHECK-IMAGE.
+           CALL "IMG_Init" USING
+               BY VALUE IMG_INIT_PNG
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUAL IMG_INIT_PNG THEN
+               MOVE "Error initializing SDL2_image" TO error-message
+               MOVE 1002 TO error-code
+               PERFORM PRINT-ERROR
+           ELSE
+               CALL "IMG_Quit" RETURNING return-value END-CALL
+           END-IF.
+
+           EXIT.
+
+       CHECK-FONT.
+           CALL "TTF_Init" RETURNING return-value END-CALL.
+
+           IF return-value NOT EQUAL 0 THEN
+               MOVE "Error initializing SDL_ttf" TO error-message
+               MOVE 1003 TO error-code
+               PERFORM PRINT-ERROR
+           ELSE
+               CALL "TTF_Quit" RETURNING return-value END-CALL
+           END-IF.
 
            EXIT.
 
-       PRINT-STDERR.
-           DISPLAY hello-stderr UPON STDERR END-DISPLAY.
+       CHECK-MIXER.
+           CALL "Mix_Init" USING
+               BY VALUE MIX_INIT_OGG
+               RETURNING return-value
+           END-CALL.
+
+           IF return-value NOT EQUAL MIX_INIT_OGG THEN
+               MOVE "Error initializing SDL2_mixer" TO error-message
+               MOVE 1004 TO error-code
+               PERFORM PRINT-ERROR
+           ELSE
+               CALL "Mix_Quit" RETURNING return-value END-CALL
+           END-IF.
+
+           EXIT.
+
+       PRINT-ERROR.
+           ADD 1 TO fail-count.
+
+           CALL "SDL_GetError"
+               RETURNING error-ptr
+           END-CALL.
+           SET ADDRESS OF error-buff TO error-ptr.
+
+           PERFORM VARYING error-buff-len FROM 1 BY 1
+               UNTIL error-buff-arr(error-buff-len) = 0
+               OR error-buff-len > 512
+               CONTINUE
+           END-PERFORM.
+
+           DISPLAY "[" error-code "] " FUNCTION TRIM(error-message)
+               ": " error-buff(1:error-buff-len) UPON STDERR
+           END-DISPLAY.
+
+           PERFORM LOG-ERROR.
+
+           EXIT.
+
+       LOG-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO error-timestamp.
+
+           OPEN EXTEND error-log.
+           IF error-log-status EQUAL "35" THEN
+               OPEN OUTPUT error-log
+           END-IF.
+
+           STRING error-timestamp(1:8) "-" error-timestamp(9:6) " "
+               "[" error-code "] " FUNCTION TRIM(error-message) ": "
+               error-buff(1:error-buff-len)
+               DELIMITED BY SIZE INTO error-log-record
+           END-STRING.
+
+           WRITE error-log-record.
+
+           CLOSE error-log.
 
            EXIT.
 
